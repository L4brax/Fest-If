@@ -29,14 +29,10 @@ FILE-CONTROL.
        ALTERNATE RECORD KEY IS fp_dateA WITH DUPLICATES.
        
        SELECT fgroupes ASSIGN TO "groupes.dat"
-       ORGANIZATION SEQUENTIAL
-       ACCESS IS SEQUENTIAL
-       FILE STATUS IS fg_stat.
-
-       SELECT fgroupesTemp ASSIGN TO "groupes_temp.dat"
-       ORGANIZATION SEQUENTIAL
-       ACCESS IS SEQUENTIAL
-       FILE STATUS IS fgTemp_stat.
+       ORGANIZATION IS INDEXED
+       ACCESS IS dynamic
+       FILE STATUS IS fg_stat
+       RECORD KEY IS fg_nom.
 
        SELECT frepresentations ASSIGN TO "representations.dat"
        ORGANIZATION IS INDEXED
@@ -74,8 +70,31 @@ FILE-CONTROL.
        ACCESS IS dynamic
        FILE STATUS IS fu_stat
        RECORD KEY IS fu_id.
-       
-       
+
+       SELECT fexport ASSIGN TO WexportFile
+       ORGANIZATION LINE SEQUENTIAL
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS fexp_stat.
+
+       SELECT fwaitlist ASSIGN TO "waitlist.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS IS dynamic
+       FILE STATUS IS fw_stat
+       RECORD KEY IS fw_id
+       ALTERNATE RECORD KEY IS fw_dateA WITH DUPLICATES
+       ALTERNATE RECORD KEY IS fw_nomPa WITH DUPLICATES.
+
+       SELECT fiWaitlist ASSIGN TO "waitlist_increment.dat"
+       ORGANIZATION SEQUENTIAL
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS fiw_stat.
+
+       SELECT faudit ASSIGN TO "audit.dat"
+       ORGANIZATION SEQUENTIAL
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS fa_stat.
+
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -102,7 +121,7 @@ FILE SECTION.
         FD freservations.
         01 fresTampon. 
           02 fres_id            PIC 9(36).
-          02 fres_nomPa         PIC 9(3).
+          02 fres_nomPa         PIC 9(9).
           02 fres_prenom        PIC A(30).
           02 fres_dep           PIC 9(2).
           02 fres_dateA         PIC 9(4).
@@ -112,8 +131,8 @@ FILE SECTION.
 
         FD fpass.
         01 fpassTampon.
-          02 fp_clePass. 
-            03 fp_nomPa PIC 9(3).
+          02 fp_clePass.
+            03 fp_nomPa PIC 9(9).
             03 fp_dateA PIC 9(4).
           02 fp_prix PIC 9(4).
 
@@ -122,11 +141,6 @@ FILE SECTION.
           02 fg_nom PIC A(30).
           02 fg_style PIC A(30).
 
-       FD fgroupesTemp.
-        01 fgTamponTemp.
-          02 fg_nomT PIC A(30).
-          02 fg_styleT PIC A(30).
-
         FD frepresentations.
         01 frepTampon.
           02 frep_cleRep. 
@@ -149,20 +163,40 @@ FILE SECTION.
           02 frep_cachetT PIC S9(9).
           02 frep_nbPersonneMaxT PIC S9(30).
 
-         FD feditions. 
-         01 fedTampon. 
-          02 fe_dateA PIC 9(4). 
+        FD fexport.
+        01 fexpTampon PIC X(120).
+
+        FD fwaitlist.
+        01 fwTampon.
+          02 fw_id            PIC 9(36).
+          02 fw_nomPa         PIC 9(9).
+          02 fw_dateA         PIC 9(4).
+          02 fw_prenom        PIC A(30).
+          02 fw_dep           PIC 9(2).
+          02 fw_adresseEmail  PIC X(30).
+          02 fw_numTel        PIC XXXXXXXXXX.
+          02 fw_dateNaissance PIC 9(8).
+
+        FD fiWaitlist.
+        01 fiwTampon.
+          02 fiw_idListe PIC 9(5).
+
+        FD faudit.
+        01 faTampon PIC X(220).
+
+         FD feditions.
+         01 fedTampon.
+          02 fe_dateA PIC 9(4).
           02 fe_capacite PIC 9(6).
           02 fe_NbScene PIC 9(2).
           02 fe_nbArtiste PIC 9(3).
-          02 fe_nbResaJourUn PIC 9(4).
-          02 fe_nbResaJourDeux PIC 9(4). 
-          02 fe_nbResaJourTrois PIC 9(4). 
-          02 fe_resultat PIC S9(30). 
-          02 fe_coutScenes PIC 9(30). 
+          02 fe_nbJours PIC 9(2).
+          02 fe_nbResaJour PIC 9(4) OCCURS 9 TIMES.
+          02 fe_resultat PIC S9(30).
+          02 fe_coutScenes PIC 9(30).
           02 fe_coutArtistes PIC 9(30).
-          02 fe_nbRepresentations PIC 9(2).       
-          02 fe_Ca PIC S9(30).                  
+          02 fe_nbRepresentations PIC 9(2).
+          02 fe_Ca PIC S9(30).
 
 
 WORKING-STORAGE SECTION.
@@ -171,14 +205,51 @@ WORKING-STORAGE SECTION.
         77 fp_stat PIC 9(2).
         77 fres_stat PIC 9(2).
         77 fg_stat PIC 9(2).
-        77 fgTemp_stat PIC 9(2).
         77 frep_stat PIC 9(2).
         77 frepTemp_stat PIC 9(2).
         77 fe_stat PIC 9(2).
-        77 fi_stat PIC 9(2). 
+        77 fi_stat PIC 9(2).
         77 Wcount PIC 9(3).
         77 Wallowed PIC 9(1).
         77 fu_stat PIC 9(2).
+        77 fexp_stat PIC 9(2).
+        77 WexportFile PIC X(40).
+        77 WexportLine PIC X(120).
+        77 fw_stat PIC 9(2).
+        77 fiw_stat PIC 9(2).
+        77 fa_stat PIC 9(2).
+
+      *> Liste d'attente (pass complet)
+        77 Wwaitlisted PIC 9(1).
+        77 WwaitTrouve PIC 9(1).
+        77 WresaAnnulee PIC 9(1).
+
+      *> Journal d'audit
+        77 WauditLigne PIC X(220).
+        77 WauditDateH PIC X(21).
+        77 WauditCible PIC X(150).
+
+      *> Jours d'édition / pass multi-jours
+        77 WjIdx PIC 9(2).
+        77 WpassFull PIC 9(9).
+        77 WpassWork PIC 9(9).
+        77 WpassDigit PIC 9(1).
+        77 WpassCode PIC 9(9).
+        77 WpassValide PIC 9(1).
+        77 WnbJoursAff PIC 9(2).
+
+      *> Réconciliation des compteurs d'édition
+        77 WrecalcIdx PIC 9(2).
+        77 WrecalcJour OCCURS 9 TIMES PIC 9(4).
+        77 WrecalcCa PIC S9(30).
+        77 WecartTrouve PIC 9(1).
+
+      *> Rapport de capacité du jour
+        77 WjourChoisi PIC 9(2).
+        77 WsommeMax PIC S9(9).
+
+      *> Tendance financière multi-éditions
+        77 WMarge PIC S9(30).
 
 
       *> Variables globales   
@@ -195,7 +266,7 @@ WORKING-STORAGE SECTION.
 
 
     	*>Variables pass réservation
-        77 nomPa     PIC 9(3).
+        77 nomPa     PIC 9(9).
         77 dateA     PIC 9(4).
         77 dep       PIC 9(2).
         77 j         PIC 99.
@@ -207,6 +278,7 @@ WORKING-STORAGE SECTION.
     	*>Variables groupe représentation
         77 nomGr PIC A(30).
         77 styleGr PIC A(30).
+        77 WgAncienNom PIC A(30).
         77 pos PIC 9.
         77 posFin PIC 9.
         77 nomDernier PIC A(30).
@@ -223,6 +295,9 @@ WORKING-STORAGE SECTION.
         77 jourRep PIC S9(2).
         77 heureRep PIC S9(4).
         77 dispoGr PIC 9.
+        77 dispoSce PIC 9.
+        77 nomSceRep PIC A(30).
+        77 dateRep PIC 9(4).
 
     	*>VARIABLES SCENE 
         77 WnbScene PIC 9(2).
@@ -279,14 +354,40 @@ PROCEDURE DIVISION.
               CLOSE fpass
        END-IF
 
-       OPEN EXTEND fgroupes
+       OPEN I-O fgroupes
        IF fg_stat = 35 THEN
          OPEN OUTPUT fgroupes
          CLOSE fgroupes
-       ELSE 
+       ELSE
          CLOSE fgroupes
        END-IF
 
+       OPEN I-O fwaitlist
+       IF fw_stat = 35 THEN
+         OPEN OUTPUT fwaitlist
+         CLOSE fwaitlist
+       ELSE
+         CLOSE fwaitlist
+       END-IF
+
+       OPEN EXTEND fiWaitlist
+       IF fiw_stat = 35 THEN
+         OPEN OUTPUT fiWaitlist
+          MOVE 0 TO fiw_idListe
+          WRITE fiwTampon END-WRITE
+         CLOSE fiWaitlist
+       ELSE
+         CLOSE fiWaitlist
+       END-IF
+
+       OPEN EXTEND faudit
+       IF fa_stat = 35 THEN
+         OPEN OUTPUT faudit
+         CLOSE faudit
+       ELSE
+         CLOSE faudit
+       END-IF
+
        OPEN EXTEND fincrements
        IF fi_stat = 35 THEN
          OPEN OUTPUT fincrements
@@ -530,11 +631,23 @@ PROCEDURE DIVISION.
         DISPLAY "Veuillez vous connecter avant de changer votre mot de passe"
         END-IF. 
 
-        VERIF_USER. 
+        VERIF_USER.
         MOVE 0 TO Wtrouve
-        READ fusers 
-        NOT INVALID KEY 
-        MOVE 1 TO Wtrouve. 
+        READ fusers
+        NOT INVALID KEY
+        MOVE 1 TO Wtrouve.
+
+      *> Journalise qui a touché quoi (WauditCible doit être renseigné
+      *> par l'appelant avant le PERFORM), pour tracer les écritures
+      *> des menus GESTION_* jusqu'au gestionnaire connecté.
+        ENREGISTRER_AUDIT.
+        MOVE FUNCTION CURRENT-DATE TO WauditDateH
+        MOVE SPACES TO WauditLigne
+        STRING FUNCTION TRIM(fu_id) ';' WauditDateH ';'
+          FUNCTION TRIM(WauditCible) DELIMITED BY SIZE INTO WauditLigne
+        OPEN EXTEND faudit
+        WRITE faTampon FROM WauditLigne
+        CLOSE faudit.
 
 
 
@@ -548,6 +661,8 @@ PROCEDURE DIVISION.
               DISPLAY ' |Ajouter une reservation    :           1|'
               DISPLAY ' |Rechercher une reservation :           2|'
               DISPLAY ' |Modifier une reservation   :           3|'
+              DISPLAY ' |Annuler une reservation    :           4|'
+              DISPLAY ' |Consulter la liste d''attente :         5|'
               DISPLAY ' |________________________________________|'
               DISPLAY 'Faites un choix : ' WITH NO ADVANCING
               ACCEPT choix
@@ -555,6 +670,8 @@ PROCEDURE DIVISION.
               WHEN 1 PERFORM AJOUTER_RESERVATION
               WHEN 2 PERFORM RECHERCHER_RESERVATION
               WHEN 3 PERFORM MODIFIER_RESERVATION
+              WHEN 4 PERFORM ANNULER_RESERVATION
+              WHEN 5 PERFORM AFFICHER_LISTE_ATTENTE_EDITION
               END-EVALUATE
          END-PERFORM
        END-PERFORM.
@@ -598,7 +715,9 @@ PROCEDURE DIVISION.
               PERFORM AFFICHER_PASS_EDITION
               IF Wtrouve = 1 THEN
                 MOVE fres_dateA TO fe_dateA
-                PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 AND Wallowed = 1
+                MOVE 0 TO Wwaitlisted
+                PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 AND
+                    (Wallowed = 1 OR Wwaitlisted = 1)
                   DISPLAY 'Indiquer le numéro de pass : '
                   WITH NO ADVANCING
                   ACCEPT fres_nomPa
@@ -607,7 +726,15 @@ PROCEDURE DIVISION.
                   PERFORM VERIF_PASS_DISPO
                   IF Wallowed = 0 THEN
                     DISPLAY 'Il n''a plus de place pour l''un des jours'
-                    'séléctionné'
+                    ' séléctionné'
+                    DISPLAY 'Voulez-vous être inscrit sur liste '
+                    'd''attente pour ce pass ? (1 oui, 0 non) : '
+                    WITH NO ADVANCING
+                    ACCEPT choix
+                    IF choix = 1 THEN
+                      MOVE 1 TO Wwaitlisted
+                    END-IF
+                  END-IF
                 END-PERFORM
 
                 DISPLAY 'Indiquer le prénom du participant : '
@@ -616,20 +743,20 @@ PROCEDURE DIVISION.
                 DISPLAY 'Indiquer son département de résidence : '
                 WITH NO ADVANCING
                 ACCEPT fres_dep
-              
-                PERFORM WITH TEST AFTER UNTIL j>00 AND j<=31 
+
+                PERFORM WITH TEST AFTER UNTIL j>00 AND j<=31
                   DISPLAY 'Indiquer son jour de naissance : '
                   WITH NO ADVANCING
                   ACCEPT j
                 END-PERFORM
 
-                PERFORM WITH TEST AFTER UNTIL m>00 AND m<=12 
+                PERFORM WITH TEST AFTER UNTIL m>00 AND m<=12
                   DISPLAY 'Indiquer son mois de naissance : '
                   WITH NO ADVANCING
                   ACCEPT m
                 END-PERFORM
 
-                PERFORM WITH TEST AFTER UNTIL y>1800 AND y<=2016 
+                PERFORM WITH TEST AFTER UNTIL y>1800 AND y<=2016
                   DISPLAY 'Indiquer son année de naissance : '
                   WITH NO ADVANCING
                   ACCEPT y
@@ -643,7 +770,7 @@ PROCEDURE DIVISION.
                   ACCEPT fres_adresseEmail
                   INSPECT fres_adresseEmail TALLYING Wcount FOR CHARACTERS  AFTER INITIAL '@'
                 END-PERFORM
-                
+
                 PERFORM WITH TEST AFTER UNTIL Wcount = 0
                   MOVE 0 TO Wcount
                   DISPLAY 'Indiquer son numéro de téléphone : '
@@ -651,15 +778,153 @@ PROCEDURE DIVISION.
                   ACCEPT fres_numTel
                   INSPECT fres_numTel TALLYING Wcount FOR ALL SPACES
                 END-PERFORM
-                MOVE fres_dateA TO fe_dateA 
-                WRITE fresTampon 
-                NOT INVALID KEY
-                  PERFORM MAJ_NBRESERVATION
-                  DISPLAY "___________________________________________"
-                END-WRITE
+                MOVE fres_dateA TO fe_dateA
+
+                IF Wwaitlisted = 1 THEN
+                  PERFORM AJOUTER_LISTE_ATTENTE
+                ELSE
+                  WRITE fresTampon
+                  NOT INVALID KEY
+                    PERFORM MAJ_NBRESERVATION
+                    DISPLAY "___________________________________________"
+                    STRING 'AJOUTER_RESERVATION fres_id=' fres_id
+                      DELIMITED BY SIZE INTO WauditCible
+                    PERFORM ENREGISTRER_AUDIT
+                  END-WRITE
+                END-IF
               END-IF
               CLOSE freservations.
 
+      *> Enregistre une tentative de réservation sur un pass complet
+      *> (Wallowed = 0 dans VERIF_PASS_DISPO) afin de pouvoir la
+      *> reproposer dès qu'une place se libère (cf ANNULER_RESERVATION).
+       AJOUTER_LISTE_ATTENTE.
+              OPEN I-O fwaitlist
+               OPEN INPUT fiWaitlist
+                READ fiWaitlist
+                MOVE fiw_idListe TO fw_id
+                ADD 1 TO fiw_idListe
+                CLOSE fiWaitlist
+                OPEN OUTPUT fiWaitlist
+                WRITE fiwTampon END-WRITE
+                CLOSE fiWaitlist
+
+               MOVE fres_nomPa TO fw_nomPa
+               MOVE fres_dateA TO fw_dateA
+               MOVE fres_prenom TO fw_prenom
+               MOVE fres_dep TO fw_dep
+               MOVE fres_adresseEmail TO fw_adresseEmail
+               MOVE fres_numTel TO fw_numTel
+               MOVE fres_dateNaissance TO fw_dateNaissance
+               WRITE fwTampon
+               INVALID KEY
+                 DISPLAY 'Impossible d''ajouter à la liste d''attente'
+               NOT INVALID KEY
+                 DISPLAY 'Ajouté à la liste d''attente'
+                 STRING 'AJOUTER_LISTE_ATTENTE fw_id=' fw_id
+                   DELIMITED BY SIZE INTO WauditCible
+                 PERFORM ENREGISTRER_AUDIT
+               END-WRITE
+              CLOSE fwaitlist.
+
+       AFFICHER_LISTE_ATTENTE_EDITION.
+              OPEN INPUT fwaitlist
+              MOVE 0 TO Wfin
+              DISPLAY 'Indiquer l''édition : ' WITH NO ADVANCING
+              ACCEPT fw_dateA
+              MOVE fw_dateA TO dateA
+              START fwaitlist, KEY = fw_dateA
+                INVALID KEY
+                  DISPLAY 'Personne en liste d''attente pour cette édition.'
+                NOT INVALID KEY
+                  PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                    READ fwaitlist NEXT RECORD
+                    AT END MOVE 1 TO Wfin
+                    NOT AT END
+                      IF fw_dateA = dateA THEN
+                        DISPLAY 'Id liste d''attente : ', fw_id
+                        DISPLAY 'Pass demandé       : ', fw_nomPa
+                        DISPLAY 'Prénom             : ', fw_prenom
+                        DISPLAY '_________________________________________'
+                      ELSE
+                        MOVE 1 TO Wfin
+                      END-IF
+                    END-READ
+                  END-PERFORM
+                END-START
+              CLOSE fwaitlist.
+
+      *> Propose, après une annulation, de transformer la première
+      *> entrée en attente pour ce couple édition/pass en réservation.
+       PROMOUVOIR_LISTE_ATTENTE.
+              MOVE 0 TO WwaitTrouve
+              MOVE fres_nomPa TO nomPa
+              OPEN I-O fwaitlist
+              MOVE nomPa TO fw_nomPa
+              START fwaitlist, KEY = fw_nomPa
+                INVALID KEY
+                  MOVE 1 TO Wfin
+                NOT INVALID KEY
+                  MOVE 0 TO Wfin
+                  PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR WwaitTrouve = 1
+                    READ fwaitlist NEXT RECORD
+                    AT END MOVE 1 TO Wfin
+                    NOT AT END
+                      IF fw_nomPa = nomPa THEN
+                        IF fw_dateA = fres_dateA THEN
+                          MOVE 1 TO WwaitTrouve
+                        END-IF
+                      ELSE
+                        MOVE 1 TO Wfin
+                      END-IF
+                    END-READ
+                  END-PERFORM
+              END-START
+              IF WwaitTrouve = 1 THEN
+                DISPLAY 'Une personne attend ce pass pour cette édition :'
+                DISPLAY 'Prénom : ', fw_prenom
+                DISPLAY 'Voulez-vous transformer cette attente en '
+                'réservation ? (1 oui, 0 non) : ' WITH NO ADVANCING
+                ACCEPT choix
+                IF choix = 1 THEN
+                  OPEN I-O freservations
+                   OPEN INPUT fincrements
+                    READ fincrements
+                    MOVE fi_idResa TO fres_id
+                    ADD 1 TO fi_idResa
+                    CLOSE fincrements
+                    OPEN OUTPUT fincrements
+                    WRITE finTampon END-WRITE
+                    CLOSE fincrements
+
+                   MOVE fw_nomPa TO fres_nomPa
+                   MOVE fw_dateA TO fres_dateA
+                   MOVE fw_prenom TO fres_prenom
+                   MOVE fw_dep TO fres_dep
+                   MOVE fw_adresseEmail TO fres_adresseEmail
+                   MOVE fw_numTel TO fres_numTel
+                   MOVE fw_dateNaissance TO fres_dateNaissance
+                   WRITE fresTampon
+                   NOT INVALID KEY
+                     MOVE fw_nomPa TO fp_nomPa
+                     MOVE fw_dateA TO fp_dateA
+                     OPEN INPUT fpass
+                     READ fpass
+                       INVALID KEY MOVE 0 TO fp_prix
+                     END-READ
+                     CLOSE fpass
+                     PERFORM MAJ_NBRESERVATION
+                     DELETE fwaitlist RECORD
+                     DISPLAY 'Personne promue depuis la liste d''attente'
+                     STRING 'PROMOUVOIR_LISTE_ATTENTE fres_id=' fres_id
+                       DELIMITED BY SIZE INTO WauditCible
+                     PERFORM ENREGISTRER_AUDIT
+                   END-WRITE
+                  CLOSE freservations
+                END-IF
+              END-IF
+              CLOSE fwaitlist.
+
        AJOUTER_RESERVATION_ACTU.
        OPEN I-O freservations 
         OPEN INPUT fincrements
@@ -725,6 +990,9 @@ PROCEDURE DIVISION.
                  DISPLAY "impossible de réécrire"
                NOT INVALID KEY
                  DISPLAY "Reservation modifiée"
+                 STRING 'MODIFIER_RESERVATION_NOM fres_id=' fres_id
+                   DELIMITED BY SIZE INTO WauditCible
+                 PERFORM ENREGISTRER_AUDIT
                END-REWRITE
               CLOSE freservations.
 
@@ -745,9 +1013,12 @@ PROCEDURE DIVISION.
                  DISPLAY "impossible de réécrire"
                NOT INVALID KEY
                  DISPLAY "Reservation modifiée"
+                 STRING 'MODIFIER_RESERVATION_MAIL fres_id=' fres_id
+                   DELIMITED BY SIZE INTO WauditCible
+                 PERFORM ENREGISTRER_AUDIT
                END-REWRITE
               CLOSE freservations.
-       
+
        MODIFIER_RESERVATION_TEL.
               OPEN I-O freservations 
                READ freservations
@@ -765,34 +1036,118 @@ PROCEDURE DIVISION.
                  DISPLAY "impossible de réécrire"
                NOT INVALID KEY
                  DISPLAY "Reservation modifiée"
+                 STRING 'MODIFIER_RESERVATION_TEL fres_id=' fres_id
+                   DELIMITED BY SIZE INTO WauditCible
+                 PERFORM ENREGISTRER_AUDIT
                END-REWRITE
               CLOSE freservations.
 
+       ANNULER_RESERVATION.
+              MOVE 0 TO WresaAnnulee
+              OPEN I-O freservations
+              DISPLAY 'Indiquer l''id du participant : '
+              WITH NO ADVANCING
+              ACCEPT fres_id
+              READ freservations
+              INVALID KEY
+                DISPLAY "Il n'y a aucune réservation à cet id."
+              NOT INVALID KEY
+                DISPLAY 'Réservation à annuler :'
+                PERFORM AFFICHER_RESERVATION
+                DISPLAY 'Confirmer l''annulation ? (1 pour oui, 0 pour non) : '
+                WITH NO ADVANCING
+                ACCEPT choix
+                IF choix = 1 THEN
+                  MOVE fres_nomPa TO fp_nomPa
+                  MOVE fres_dateA TO fp_dateA
+                  OPEN INPUT fpass
+                  READ fpass
+                    INVALID KEY MOVE 0 TO fp_prix
+                  END-READ
+                  CLOSE fpass
+                  DELETE freservations RECORD
+                    INVALID KEY
+                      DISPLAY 'Impossible de supprimer la réservation'
+                    NOT INVALID KEY
+                      PERFORM ANNULER_NBRESERVATION
+                      DISPLAY 'Réservation annulée'
+                      STRING 'ANNULER_RESERVATION fres_id=' fres_id
+                        DELIMITED BY SIZE INTO WauditCible
+                      PERFORM ENREGISTRER_AUDIT
+                      MOVE 1 TO WresaAnnulee
+                  END-DELETE
+                ELSE
+                  DISPLAY 'Annulation abandonnée'
+                END-IF
+              END-READ
+              CLOSE freservations
+              IF WresaAnnulee = 1 THEN
+                PERFORM PROMOUVOIR_LISTE_ATTENTE
+              END-IF.
+
+       ANNULER_NBRESERVATION.
+      *> Inverse exactement les compteurs bougés par MAJ_NBRESERVATION
+      *> pour le même fres_nomPa, afin de rester symétrique avec l'ajout.
+      *> Un pass couvre soit un seul jour (code = numéro du jour), soit
+      *> le festival complet (code = concaténation 1..fe_nbJours).
+              OPEN I-O feditions
+               MOVE fres_dateA TO fe_dateA
+               READ feditions
+               INVALID KEY
+               DISPLAY "Erreur: le tampon a été altéré."
+               NOT INVALID KEY
+                PERFORM CALCULER_PASS_COMPLET
+                MOVE fres_nomPa TO WpassCode
+                PERFORM VERIF_PASS_CODE_VALIDE
+                IF WpassValide = 0 THEN
+                  DISPLAY "Erreur: code de pass invalide (", fres_nomPa,
+                    "), compteurs non décrémentés."
+                ELSE
+                IF fres_nomPa = WpassFull THEN
+                  PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+                    COMPUTE fe_nbResaJour(WjIdx) = fe_nbResaJour(WjIdx) - 1
+                  END-PERFORM
+                ELSE
+                  COMPUTE fe_nbResaJour(fres_nomPa) =
+                    fe_nbResaJour(fres_nomPa) - 1
+                END-IF
+                COMPUTE fe_Ca = fe_Ca - fp_prix
+                END-IF
+                REWRITE fedTampon
+                 INVALID KEY
+                   DISPLAY "impossible de mettre à jour l''édition"
+                 NOT INVALID KEY
+                   DISPLAY "Edition mise à jour"
+               END-REWRITE
+
+              CLOSE feditions.
+
        MAJ_NBRESERVATION.
-              OPEN I-O feditions 
+      *> Un pass couvre soit un seul jour (code = numéro du jour), soit
+      *> le festival complet (code = concaténation 1..fe_nbJours).
+              OPEN I-O feditions
                READ feditions
-               INVALID KEY 
+               INVALID KEY
                DISPLAY "Erreur: le tampon a été altéré."
                NOT INVALID KEY
                DISPLAY fres_nomPa
-                EVALUATE fres_nomPa
-                  WHEN 1 COMPUTE fe_nbResaJourUn = fe_nbResaJourUn + 1
-                  WHEN 2 COMPUTE fe_nbResaJourDeux = fe_nbResaJourDeux + 1
-                  WHEN 3 COMPUTE fe_nbResaJourTrois = fe_nbResaJourTrois + 1
-                  WHEN 12  
-                    COMPUTE fe_nbResaJourDeux = fe_nbResaJourDeux + 1
-                  WHEN 13  
-                    COMPUTE fe_nbResaJourUn = fe_nbResaJourUn - 1
-                    COMPUTE fe_nbResaJourTrois = fe_nbResaJourTrois + 1
-                  WHEN 23  
-                    COMPUTE fe_nbResaJourDeux = fe_nbResaJourDeux + 1
-                    COMPUTE fe_nbResaJourTrois = fe_nbResaJourTrois + 1
-                  WHEN 123  
-                    COMPUTE fe_nbResaJourUn = fe_nbResaJourUn + 1
-                    COMPUTE fe_nbResaJourDeux = fe_nbResaJourDeux + 1
-                    COMPUTE fe_nbResaJourTrois = fe_nbResaJourTrois + 1
-                END-EVALUATE
+                PERFORM CALCULER_PASS_COMPLET
+                MOVE fres_nomPa TO WpassCode
+                PERFORM VERIF_PASS_CODE_VALIDE
+                IF WpassValide = 0 THEN
+                  DISPLAY "Erreur: code de pass invalide (", fres_nomPa,
+                    "), compteurs non incrémentés."
+                ELSE
+                IF fres_nomPa = WpassFull THEN
+                  PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+                    COMPUTE fe_nbResaJour(WjIdx) = fe_nbResaJour(WjIdx) + 1
+                  END-PERFORM
+                ELSE
+                  COMPUTE fe_nbResaJour(fres_nomPa) =
+                    fe_nbResaJour(fres_nomPa) + 1
+                END-IF
                 COMPUTE fe_Ca = fe_Ca + fp_prix
+                END-IF
                 REWRITE fedTampon
                  INVALID KEY
                    DISPLAY "impossible d''ajouter une réservation"
@@ -801,46 +1156,36 @@ PROCEDURE DIVISION.
                END-REWRITE
 
               CLOSE feditions.
-       
+
        VERIF_PASS_DISPO.
-              OPEN INPUT feditions 
+      *> Un pass couvre soit un seul jour (code = numéro du jour), soit
+      *> le festival complet (code = concaténation 1..fe_nbJours) : dans
+      *> ce cas il faut de la place chaque jour du festival.
+              OPEN INPUT feditions
                READ feditions
-               INVALID KEY 
+               INVALID KEY
                DISPLAY "Erreur: le tampon a été altéré."
                NOT INVALID KEY
-                  MOVE 1 TO Wallowed 
-                  EVALUATE fres_nomPa
-                  WHEN 1 
-                    IF fe_nbResaJourUn = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF
-                  WHEN 2
-                    IF fe_nbResaJourDeux = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF
-                  WHEN 3
-                    IF fe_nbResaJourTrois = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
+                  MOVE 1 TO Wallowed
+                  PERFORM CALCULER_PASS_COMPLET
+                  MOVE fres_nomPa TO WpassCode
+                  PERFORM VERIF_PASS_CODE_VALIDE
+                  IF WpassValide = 0 THEN
+                    DISPLAY "Erreur: code de pass invalide (", fres_nomPa, ")."
+                    MOVE 0 TO Wallowed
+                  ELSE
+                  IF fres_nomPa = WpassFull THEN
+                    PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+                      IF fe_nbResaJour(WjIdx) = fe_capacite THEN
+                        MOVE 0 TO Wallowed
+                      END-IF
+                    END-PERFORM
+                  ELSE
+                    IF fe_nbResaJour(fres_nomPa) = fe_capacite THEN
+                      MOVE 0 TO Wallowed
                     END-IF
-                  WHEN 12 
-                    IF fe_nbResaJourDeux = fe_capacite OR fe_nbResaJourUn = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF 
-                  WHEN 13  
-                    IF fe_nbResaJourUn = fe_capacite OR fe_nbResaJourTrois = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF 
-                  WHEN 23  
-                    IF fe_nbResaJourDeux = fe_capacite OR fe_nbResaJourTrois = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF 
-                  WHEN 123  
-                    IF fe_nbResaJourUn = fe_capacite OR fe_nbResaJourDeux = fe_capacite OR fe_nbResaJourTrois = fe_capacite THEN 
-                      MOVE 0 TO Wallowed 
-                    END-IF 
-
-                END-EVALUATE
-
+                  END-IF
+                  END-IF
 
               CLOSE feditions.
       RECHERCHER_RESERVATION.
@@ -984,6 +1329,7 @@ PROCEDURE DIVISION.
               DISPLAY ' |Ajouter un pass :                      1|'
               DISPLAY ' |Rechercher un pass :                   2|'
               DISPLAY ' |Modifier un pass :                     3|'
+              DISPLAY ' |Exporter les tarifs d''une édition :    4|'
               DISPLAY ' |________________________________________|'
               DISPLAY 'Faites un choix : ' WITH NO ADVANCING
               ACCEPT choix
@@ -991,12 +1337,13 @@ PROCEDURE DIVISION.
               WHEN 1 PERFORM AJOUTER_PASS
               WHEN 2 PERFORM RECHERCHER_PASS
               WHEN 3 PERFORM MODIFIER_PASS
+              WHEN 4 PERFORM EXPORTER_PASS_EDITION
        END-EVALUATE
        END-PERFORM
        END-PERFORM.
 
        AJOUTER_PASS.
-       OPEN I-O fpass 
+       OPEN I-O fpass
        MOVE 2000 TO fp_dateA
        PERFORM WITH TEST AFTER UNTIL fp_dateA>1999
          DISPLAY 'Indiquer l''édition désirée : '
@@ -1006,69 +1353,89 @@ PROCEDURE DIVISION.
        DISPLAY 'Indiquer le nom du pass : '
        WITH NO ADVANCING
        ACCEPT fp_nomPa
-       READ fpass
-       INVALID KEY
-         DISPLAY 'Indique le prix : '
-         WITH NO ADVANCING
-         ACCEPT fp_prix
-         WRITE fpassTampon END-WRITE
-       NOT INVALID KEY
-         DISPLAY 'Impossible d''ajouter ce pass, il existe déjà.'
+       MOVE fp_dateA TO fe_dateA
+       OPEN INPUT feditions
+       READ feditions
+         INVALID KEY MOVE 0 TO fe_nbJours
+       END-READ
+       CLOSE feditions
+       PERFORM CALCULER_PASS_COMPLET
+       MOVE fp_nomPa TO WpassCode
+       PERFORM VERIF_PASS_CODE_VALIDE
+       IF WpassValide = 0 THEN
+         DISPLAY 'Code de pass invalide : doit désigner un jour de 1 à '
+         fe_nbJours, ' ou le festival complet (', WpassFull, ').'
+       ELSE
+         READ fpass
+         INVALID KEY
+           DISPLAY 'Indique le prix : '
+           WITH NO ADVANCING
+           ACCEPT fp_prix
+           WRITE fpassTampon END-WRITE
+           STRING 'AJOUTER_PASS fp_dateA=' fp_dateA ' fp_nomPa=' fp_nomPa
+             DELIMITED BY SIZE INTO WauditCible
+           PERFORM ENREGISTRER_AUDIT
+         NOT INVALID KEY
+           DISPLAY 'Impossible d''ajouter ce pass, il existe déjà.'
+         END-READ
+       END-IF
        CLOSE fpass.
 
        GENERER_PASS.
-        OPEN I-O fpass 
-
-        DISPLAY 'Indiquer le prix du pass premier jour : '
-        WITH NO ADVANCING
-        MOVE 1 TO fp_nomPa
-        ACCEPT fp_prix
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
-
-        DISPLAY 'Indiquer le prix du pass deuxième jour : '
-        WITH NO ADVANCING
-        ACCEPT fp_prix
-        MOVE 2 TO fp_nomPa
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
-
-        DISPLAY 'Indiquer le prix du pass troisième jour : '
-        WITH NO ADVANCING
-        ACCEPT fp_prix
-        MOVE 3 TO fp_nomPa
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
-
-        DISPLAY 'Indiquer le prix du pass premier et deuxième jour : '
-        WITH NO ADVANCING
-        ACCEPT fp_prix
-        MOVE 12 TO fp_nomPa
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
+      *> Génère un pass par jour (codes 1..fe_nbJours) puis un pass
+      *> "festival complet" (code = concaténation 1..fe_nbJours, ex
+      *> 123 pour 3 jours), à la place des 7 combinaisons fixes
+      *> d'origine, pour s'adapter à un nombre de jours quelconque.
+        OPEN I-O fpass
+
+        PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+          DISPLAY 'Indiquer le prix du pass jour ', WjIdx, ' : '
+          WITH NO ADVANCING
+          MOVE WjIdx TO fp_nomPa
+          ACCEPT fp_prix
+          PERFORM VERIF_FORMAT_PRIX
+          WRITE fpassTampon END-WRITE
+          STRING 'GENERER_PASS fp_dateA=' fp_dateA ' fp_nomPa=' fp_nomPa
+            DELIMITED BY SIZE INTO WauditCible
+          PERFORM ENREGISTRER_AUDIT
+        END-PERFORM
 
-        DISPLAY 'Indiquer le prix du pass deuxième et troisième jour : '
+        PERFORM CALCULER_PASS_COMPLET
+        DISPLAY 'Indiquer le prix du pass festival complet : '
         WITH NO ADVANCING
+        MOVE WpassFull TO fp_nomPa
         ACCEPT fp_prix
-        MOVE 23 TO fp_nomPa
         PERFORM VERIF_FORMAT_PRIX
         WRITE fpassTampon END-WRITE
+        STRING 'GENERER_PASS fp_dateA=' fp_dateA ' fp_nomPa=' fp_nomPa
+          DELIMITED BY SIZE INTO WauditCible
+        PERFORM ENREGISTRER_AUDIT
 
-        DISPLAY 'Indiquer le prix du pass premier et troisième jour : '
-        WITH NO ADVANCING
-        ACCEPT fp_prix
-        MOVE 13 TO fp_nomPa
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
+        CLOSE fpass.
 
-        DISPLAY 'Indiquer le prix du pass trois jours : '
-        WITH NO ADVANCING
-        ACCEPT fp_prix
-        MOVE 123 TO fp_nomPa
-        PERFORM VERIF_FORMAT_PRIX
-        WRITE fpassTampon END-WRITE
+      *> Construit le code du pass complet (ex: 123 pour 3 jours) en
+      *> concaténant les chiffres 1..fe_nbJours, utilisé pour générer
+      *> ce pass et pour reconnaître les réservations qui le portent.
+       CALCULER_PASS_COMPLET.
+        MOVE 0 TO WpassFull
+        PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+          COMPUTE WpassFull = WpassFull * 10 + WjIdx
+        END-PERFORM.
 
-        CLOSE fpass.
+      *> Un code de pass n'est valide que s'il désigne un jour unique
+      *> (1..fe_nbJours) ou le festival complet (WpassFull). Appelant
+      *> doit avoir positionné WpassCode et déjà appelé
+      *> CALCULER_PASS_COMPLET (fe_nbJours chargé). Empêche un code à 9
+      *> chiffres arbitraire de déborder la table fe_nbResaJour.
+       VERIF_PASS_CODE_VALIDE.
+        MOVE 0 TO WpassValide
+        IF WpassCode = WpassFull THEN
+          MOVE 1 TO WpassValide
+        ELSE
+          IF WpassCode > 0 AND WpassCode <= fe_nbJours THEN
+            MOVE 1 TO WpassValide
+          END-IF
+        END-IF.
 
         VERIF_FORMAT_PRIX.
           PERFORM WITH TEST BEFORE UNTIL fp_prix > 0
@@ -1134,6 +1501,44 @@ PROCEDURE DIVISION.
           DISPLAY 'Edition pas trouvée'
         END-IF.
 
+        EXPORTER_PASS_EDITION.
+        DISPLAY 'Indiquer l''édition : 'WITH NO ADVANCING
+        ACCEPT fp_dateA
+        MOVE fp_dateA TO dateA
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wtrouve
+        STRING 'pass_' dateA '.txt' DELIMITED BY SIZE INTO WexportFile
+        OPEN INPUT fpass
+        START fpass, KEY = fp_dateA
+          INVALID KEY
+            DISPLAY "Il n'y a aucun pass d'ajouté pour cet edition."
+          NOT INVALID KEY
+            MOVE 1 TO Wtrouve
+            OPEN OUTPUT fexport
+            MOVE SPACES TO WexportLine
+            STRING 'Nom;Edition;Prix' DELIMITED BY SIZE INTO WexportLine
+            WRITE fexpTampon FROM WexportLine
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fpass NEXT RECORD
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                IF fp_dateA = dateA THEN
+                  MOVE SPACES TO WexportLine
+                  STRING fp_nomPa ';' fp_dateA ';' fp_prix
+                    DELIMITED BY SIZE INTO WexportLine
+                  WRITE fexpTampon FROM WexportLine
+                ELSE
+                  MOVE 1 TO Wfin
+                END-IF
+              END-READ
+            END-PERFORM
+            CLOSE fexport
+          END-START
+        CLOSE fpass
+        IF Wtrouve = 1 THEN
+          DISPLAY 'Tarifs exportés dans ', WexportFile
+        END-IF.
+
         VERIF_PASS_ID.
         OPEN INPUT fpass 
         MOVE 0 TO Wfin
@@ -1196,11 +1601,14 @@ PROCEDURE DIVISION.
                 NOT AT END
                  IF fp_dateA = dateA THEN
                    DELETE fpass END-DELETE
-                 ELSE                      
+                 ELSE
                    MOVE 1 TO Wfin
                  END-IF
                 END-READ
              END-PERFORM
+             STRING 'SUPPRIMER_PASS_EDITION fp_dateA=' dateA
+               DELIMITED BY SIZE INTO WauditCible
+             PERFORM ENREGISTRER_AUDIT
            END-START
            CLOSE fpass
           CLOSE fpass.
@@ -1232,6 +1640,9 @@ PROCEDURE DIVISION.
            DISPLAY "impossible de réécrire"
          NOT INVALID KEY
            DISPLAY "Pass modifié"
+           STRING 'REECRIRE_PASS fp_dateA=' fp_dateA ' fp_nomPa='
+             fp_nomPa DELIMITED BY SIZE INTO WauditCible
+           PERFORM ENREGISTRER_AUDIT
          END-WRITE
        ELSE
          REWRITE fpassTampon
@@ -1239,6 +1650,9 @@ PROCEDURE DIVISION.
            DISPLAY "impossible de réécrire"
          NOT INVALID KEY
            DISPLAY "Pass modifié"
+           STRING 'REECRIRE_PASS fp_dateA=' fp_dateA ' fp_nomPa='
+             fp_nomPa DELIMITED BY SIZE INTO WauditCible
+           PERFORM ENREGISTRER_AUDIT
          END-REWRITE
        END-IF.
 
@@ -1334,13 +1748,15 @@ PROCEDURE DIVISION.
                   IF nomGr = ' ' THEN
                   DISPLAY 'Le nom ne peut être vide !!'
                   ELSE
+                  OPEN INPUT fgroupes
                   PERFORM VERIF_NOM_GROUPE
+                  CLOSE fgroupes
                 END-IF
                 IF Wtrouve = 1 THEN
                   DISPLAY 'le groupe existe dèjà !!'
                   DISPLAY 'voulez-vous quitter ? (n/o)'
                   ACCEPT quitter
-                  IF quitter = 'o' THEN 
+                  IF quitter = 'o' THEN
                     MOVE 0 TO Wtrouve
                   END-IF
                 END-IF
@@ -1352,34 +1768,38 @@ PROCEDURE DIVISION.
               WITH NO ADVANCING
               ACCEPT fg_style
               END-PERFORM
-              OPEN EXTEND fgroupes
-              WRITE fgTampon END-WRITE
+              OPEN I-O fgroupes
+              WRITE fgTampon
+              INVALID KEY
+                DISPLAY 'Impossible d''ajouter le groupe'
+              NOT INVALID KEY
+                DISPLAY 'Groupe ajouté'
+                STRING 'AJOUTER_GROUPE fg_nom=' fg_nom
+                  DELIMITED BY SIZE INTO WauditCible
+                PERFORM ENREGISTRER_AUDIT
+              END-WRITE
               CLOSE fgroupes
               END-IF.
-       
+
        VERIF_NOM_GROUPE.
-              OPEN INPUT fgroupes
-              MOVE 0 TO Wfin
+      *> fgroupes est indexé sur fg_nom : un accès direct remplace le
+      *> balayage séquentiel complet utilisé avant la conversion.
               MOVE 0 TO Wtrouve
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
+              MOVE nomGr TO fg_nom
               READ fgroupes
-                AT END MOVE 1 TO Wfin
-                     
-                NOT AT END
-                IF fg_nom = nomGr THEN
-                      MOVE 1 TO Wtrouve
-                END-IF
-              END-READ
-              END-PERFORM
-              CLOSE fgroupes.
-       
+                INVALID KEY
+                  MOVE 0 TO Wtrouve
+                NOT INVALID KEY
+                  MOVE 1 TO Wtrouve
+              END-READ.
+
         AFFICHER_GROUPES.
               OPEN INPUT fgroupes
               MOVE 0 TO Wfin
               DISPLAY '|____________________* Affichage des groupes  *_______________|'
               DISPLAY '|Groupe                        |Style                         |'
               PERFORM WITH TEST AFTER UNTIL Wfin = 1
-              READ fgroupes
+              READ fgroupes NEXT RECORD
                 AT END MOVE 1 TO Wfin
                 NOT AT END
                   DISPLAY '|',fg_nom,'|',fg_style,'|'
@@ -1389,109 +1809,117 @@ PROCEDURE DIVISION.
               CLOSE fgroupes.
 
        SUPPRIMER_GROUPE.
-              OPEN INPUT fgroupes
-              OPEN OUTPUT fgroupesTemp
+      *> fgroupes étant indexé sur fg_nom, on supprime directement
+      *> l'enregistrement au lieu de recopier le fichier sans lui
+      *> (ancien mécanisme groupes_temp.dat).
+              OPEN I-O fgroupes
               DISPLAY 'Indiquer le nom du groupe : '
               WITH NO ADVANCING
               ACCEPT nomGr
-              MOVE 0 TO Wfin
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              MOVE nomGr TO fg_nom
               READ fgroupes
-                AT END MOVE 1 TO Wfin
-                NOT AT END
-                IF fg_nom = nomGr THEN
+                INVALID KEY
+                  DISPLAY 'le groupe n''existe pas'
+                NOT INVALID KEY
                   DISPLAY 'groupe trouvé'
-                ELSE 
-                  MOVE fgTampon to fgTamponTemp
-                  WRITE fgTamponTemp END-WRITE
-                END-IF
-              END-READ
-              END-PERFORM
-              CLOSE fgroupesTemp
-              CLOSE fgroupes
-              OPEN OUTPUT fgroupes
-              OPEN INPUT fgroupesTemp
-              MOVE 0 TO Wfin
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1
-              READ fgroupesTemp
-                AT END MOVE 1 TO Wfin
-                NOT AT END
-                  MOVE fgTamponTemp to fgTampon
-                  WRITE fgTampon END-WRITE
+                  DELETE fgroupes RECORD
+                    INVALID KEY
+                      DISPLAY 'Impossible de supprimer le groupe'
+                    NOT INVALID KEY
+                      DISPLAY 'Groupe supprimé'
+                      STRING 'SUPPRIMER_GROUPE fg_nom=' nomGr
+                        DELIMITED BY SIZE INTO WauditCible
+                      PERFORM ENREGISTRER_AUDIT
+                  END-DELETE
               END-READ
-              END-PERFORM
-              CLOSE fgroupesTemp
               CLOSE fgroupes.
 
        MODIFIER_GROUPE.
-              OPEN INPUT fgroupes
+      *> fgroupes étant indexé sur fg_nom, on modifie l'enregistrement
+      *> directement ; un changement de nom passe par une suppression
+      *> suivie d'une réécriture sous la nouvelle clé, le nom étant
+      *> la clé d'accès du fichier.
+              OPEN I-O fgroupes
               DISPLAY 'Indiquer le nom du groupe : '
               WITH NO ADVANCING
               ACCEPT nomGr
-              MOVE 0 TO Wfin
-              MOVE 0 TO pos
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve=1
+              MOVE nomGr TO fg_nom
               READ fgroupes
-                AT END MOVE 1 TO Wfin
-                NOT AT END
-                IF fg_nom = nomGr THEN
+                INVALID KEY
+                  MOVE 0 TO Wtrouve
+                NOT INVALID KEY
                   MOVE 1 TO Wtrouve
                   DISPLAY 'trouvé'
-                ELSE
-                  COMPUTE pos = pos + 1
-                END-IF   
               END-READ
-              END-PERFORM
-              CLOSE fgroupes
               IF Wtrouve = 1
-                OPEN I-O fgroupes
                 MOVE 0 to choixMenu
-              PERFORM WITH TEST AFTER UNTIL choixMenu>0 OR choixMenu<=2                 
+              PERFORM WITH TEST AFTER UNTIL choixMenu>0 OR choixMenu<=2
                 DISPLAY '  _______* Modification des groupes *_____'
                 DISPLAY ' |Annuler             :                  0|'
                 DISPLAY ' |Modifier le nom     :                  1|'
                 DISPLAY ' |Modifier le style   :                  2|'
                 DISPLAY ' |________________________________________|'
-                DISPLAY 'Faites un choix : ' WITH NO ADVANCING  
+                DISPLAY 'Faites un choix : ' WITH NO ADVANCING
               ACCEPT choixMenu
               EVALUATE choixMenu
-              WHEN 1 
+              WHEN 1
                 DISPLAY 'Indiquer le nouveau nom : '
-                WITH NO ADVANCING 
+                WITH NO ADVANCING
                 ACCEPT nomGr
                 MOVE fg_style to styleGr
-              WHEN 2 
+              WHEN 2
                 DISPLAY 'Indiquer le nouveau style : '
-                WITH NO ADVANCING 
+                WITH NO ADVANCING
                 ACCEPT styleGr
                 MOVE fg_nom to nomGr
               END-EVALUATE
               END-PERFORM
-              READ fgroupes
-              PERFORM WITH TEST AFTER UNTIL pos=0
+              IF nomGr NOT = fg_nom THEN
+                MOVE fg_nom TO WgAncienNom
+                MOVE nomGr TO fg_nom
                 READ fgroupes
-                NOT AT END
-                  COMPUTE pos = pos - 1
+                  INVALID KEY
+                    MOVE WgAncienNom TO fg_nom
+                    DELETE fgroupes RECORD END-DELETE
+                    MOVE nomGr to fg_nom
+                    MOVE styleGr to fg_style
+                    WRITE fgTampon
+                      INVALID KEY DISPLAY 'groupe non enregistré'
+                      NOT INVALID KEY
+                        DISPLAY 'groupe modifié'
+                        STRING 'MODIFIER_GROUPE fg_nom=' fg_nom
+                          DELIMITED BY SIZE INTO WauditCible
+                        PERFORM ENREGISTRER_AUDIT
+                    END-WRITE
+                  NOT INVALID KEY
+                    DISPLAY 'Un groupe porte déjà ce nom, renommage annulé'
                 END-READ
-              END-PERFORM
-              MOVE nomGr to fg_nom
-              MOVE styleGr to fg_style
-              REWRITE fgTampon END-REWRITE
-              DISPLAY 'groupe modifié'
-              CLOSE fgroupes
+              ELSE
+                MOVE styleGr to fg_style
+                REWRITE fgTampon
+                  INVALID KEY DISPLAY 'groupe non enregistré'
+                  NOT INVALID KEY
+                    DISPLAY 'groupe modifié'
+                    STRING 'MODIFIER_GROUPE fg_nom=' fg_nom
+                      DELIMITED BY SIZE INTO WauditCible
+                    PERFORM ENREGISTRER_AUDIT
+                END-REWRITE
+              END-IF
               ELSE
                 DISPLAY 'le groupe n''existe pas'
-              END-IF.
+              END-IF
+              CLOSE fgroupes.
       *>Gestion des représentations
        GESTION_REPRESENTATIONS.
               PERFORM WITH TEST AFTER UNTIL choix=0
-         PERFORM WITH TEST AFTER UNTIL choix<5                 
+         PERFORM WITH TEST AFTER UNTIL choix<6
               DISPLAY '  _* Menu de gestion des représentation *_'
               DISPLAY ' |Revenir au menu principal            : 0| '
               DISPLAY ' |Ajouter une nouvelle représentation  : 1|'
               DISPLAY ' |Afficher la programmation            : 2|'
               DISPLAY ' |Supprimer une représentation         : 3|'
               DISPLAY ' |Modifier  une représentation         : 4|'
+              DISPLAY ' |Exporter la programmation            : 5|'
               DISPLAY ' |________________________________________|'
               DISPLAY 'Faites un choix : ' WITH NO ADVANCING
               ACCEPT choix
@@ -1500,6 +1928,7 @@ PROCEDURE DIVISION.
               WHEN 2 PERFORM AFFICHER_PROGRAMMATION
               WHEN 3 PERFORM SUPPRIMER_REPRESENTATION
               WHEN 4 PERFORM MODIFIER_REPRESENTATION
+              WHEN 5 PERFORM EXPORTER_PROGRAMMATION
        END-EVALUATE
        END-PERFORM
        END-PERFORM.
@@ -1522,13 +1951,15 @@ PROCEDURE DIVISION.
             DISPLAY 'Indiquer le nom du groupe : '
             WITH NO ADVANCING
             ACCEPT nomGr
+          OPEN INPUT fgroupes
           PERFORM VERIF_NOM_GROUPE
+          CLOSE fgroupes
           END-PERFORM
           MOVE nomGr TO frep_nomGr
         MOVE fe_dateA to frep_dateA
 
-        PERFORM WITH TEST AFTER UNTIL frep_jour <= 3 AND frep_jour > 0
-          DISPLAY 'Indiquer le jour(1, 2, ou 3) : '
+        PERFORM WITH TEST AFTER UNTIL frep_jour <= fe_nbJours AND frep_jour > 0
+          DISPLAY 'Indiquer le jour (1 à ', fe_nbJours, ') : '
           WITH NO ADVANCING
           ACCEPT frep_jour
         END-PERFORM
@@ -1553,7 +1984,8 @@ PROCEDURE DIVISION.
          
               MOVE nomGr TO frep_nomSce
               MOVE 0 TO Wtrouve
-              PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+              MOVE 0 TO dispoSce
+              PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 AND dispoSce = 0
               MOVE frep_dateA to fs_dateA
               PERFORM AFFICHER_SCENES_ANNEE_SP
               DISPLAY 'Indiquer le nom de la scènes : '
@@ -1561,15 +1993,27 @@ PROCEDURE DIVISION.
               ACCEPT frep_nomSce
               OPEN INPUT fscenes
                MOVE frep_nomSce to fs_nomSce
-                MOVE frep_dateA to fs_dateA               
+                MOVE frep_dateA to fs_dateA
                READ fscenes
-                INVALID KEY 
+                INVALID KEY
                  DISPLAY 'La scene n''existe pas '
-                NOT INVALID KEY 
+                 MOVE 0 TO Wtrouve
+                NOT INVALID KEY
                  MOVE 1 TO Wtrouve
-                 DISPLAY 'La scene est présente' 
-               END-READ 
+                 DISPLAY 'La scene est présente'
+               END-READ
               CLOSE fscenes
+              IF Wtrouve = 1 THEN
+                MOVE frep_nomSce TO nomSceRep
+                MOVE frep_dateA TO dateRep
+                MOVE frepTampon TO frepTamponTemp
+                PERFORM VERIF_DISPO_SCENE
+                MOVE frepTamponTemp TO frepTampon
+                IF dispoSce = 1 THEN
+                  DISPLAY 'Cette scène est déjà occupée à cette heure, choisissez-en une autre'
+                  MOVE 0 TO Wtrouve
+                END-IF
+              END-IF
               END-PERFORM
                PERFORM WITH TEST AFTER UNTIL frep_cachet GREATER 0
           DISPLAY 'Indiquer le cachet de l''artiste : '
@@ -1592,6 +2036,10 @@ PROCEDURE DIVISION.
                *> on met à jour l'édition  
                 NOT INVALID KEY
                 DISPLAY 'représentation ajoutée'
+                STRING 'AJOUTER_NOUVELLE_REPRESENTATION frep_nomGr='
+                  frep_nomGr ' frep_dateA=' frep_dateA ' frep_jour='
+                  frep_jour DELIMITED BY SIZE INTO WauditCible
+                PERFORM ENREGISTRER_AUDIT
                 READ feditions
                   INVALID KEY DISPLAY "Erreur lors du chargement de l'édition"
                        
@@ -1670,15 +2118,53 @@ PROCEDURE DIVISION.
           END-PERFORM
            END-START.
 
+        VERIF_DISPO_SCENE.
+          MOVE 0 TO dispoSce
+          MOVE 0 TO Wfin
+          START frepresentations,
+          KEY = frep_nomSce
+            INVALID KEY
+              MOVE 1 TO Wfin
+            NOT INVALID KEY
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ frepresentations NEXT RECORD
+            AT END
+              MOVE 1 TO Wfin
+            NOT AT END
+              IF frep_nomSce = nomSceRep THEN
+                IF frep_dateA = dateRep AND frep_jour = jourRep THEN
+                  IF heureRep >= frep_heureDebut AND heureRep <= frep_heureDebut + 200
+                  DISPLAY 'La scène a déjà une représentation à ',frep_heureDebut
+                  MOVE 1 TO dispoSce
+                  END-IF
+                  IF frep_heureDebut >= heureRep AND frep_heureDebut <= heureRep + 200
+                  DISPLAY 'La scène a déjà une représentation à ',frep_heureDebut
+                  MOVE 1 TO dispoSce
+                  END-IF
+                END-IF
+              ELSE
+                MOVE 1 TO Wfin
+              END-IF
+            END-READ
+          END-PERFORM
+           END-START.
+
         AFFICHER_PROGRAMMATION.
           OPEN INPUT frepresentations                     
           MOVE 1 TO Wcount   
           PERFORM AFFICHAGE_ANNEES_EDITIONS
           DISPLAY 'Indiquer l''édition : '
           WITH NO ADVANCING
-          ACCEPT frep_dateA 
+          ACCEPT frep_dateA
           MOVE frep_dateA TO dateA
-          PERFORM WITH TEST AFTER UNTIL Wcount > 3 OR Wtrouve = 0
+          MOVE 3 TO WnbJoursAff
+          OPEN INPUT feditions
+          MOVE dateA TO fe_dateA
+          READ feditions
+            NOT INVALID KEY MOVE fe_nbJours TO WnbJoursAff
+          END-READ
+          CLOSE feditions
+          PERFORM WITH TEST AFTER UNTIL Wcount > WnbJoursAff OR Wtrouve = 0
             MOVE 0 TO Wcpt
             MOVE 0 TO Wfin
             MOVE dateA TO frep_dateA
@@ -1719,6 +2205,70 @@ PROCEDURE DIVISION.
           END-PERFORM
           CLOSE frepresentations.
 
+        EXPORTER_PROGRAMMATION.
+          OPEN INPUT frepresentations
+          PERFORM AFFICHAGE_ANNEES_EDITIONS
+          DISPLAY 'Indiquer l''édition à exporter : '
+          WITH NO ADVANCING
+          ACCEPT frep_dateA
+          MOVE frep_dateA TO dateA
+          STRING 'programmation_' dateA '.txt' DELIMITED BY SIZE
+            INTO WexportFile
+          MOVE dateA TO frep_dateA
+          START frepresentations, KEY = frep_dateA
+            INVALID KEY
+              DISPLAY "Aucune représentation programmée pour cette édition."
+            NOT INVALID KEY
+              OPEN OUTPUT fexport
+              MOVE SPACES TO WexportLine
+              STRING 'Jour;Groupe;Scene;Heure' DELIMITED BY SIZE
+                INTO WexportLine
+              WRITE fexpTampon FROM WexportLine
+              MOVE 1 TO Wcount
+              MOVE 3 TO WnbJoursAff
+              OPEN INPUT feditions
+              MOVE dateA TO fe_dateA
+              READ feditions
+                NOT INVALID KEY MOVE fe_nbJours TO WnbJoursAff
+              END-READ
+              CLOSE feditions
+              PERFORM WITH TEST AFTER UNTIL Wcount > WnbJoursAff OR Wtrouve = 0
+                MOVE 0 TO Wfin
+                MOVE dateA TO frep_dateA
+                MOVE Wcount TO Wjour
+                START frepresentations,
+                KEY = frep_dateA
+                  INVALID KEY
+                    MOVE 1 TO Wfin
+                    MOVE 0 TO Wtrouve
+                  NOT INVALID KEY
+                  MOVE 1 TO Wtrouve
+                  PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                    READ frepresentations NEXT RECORD
+                    AT END
+                      MOVE 1 TO Wfin
+                    NOT AT END
+                      IF dateA = frep_dateA THEN
+                        IF frep_jour = Wjour THEN
+                          MOVE SPACES TO WexportLine
+                          STRING Wcount ';' frep_nomGr ';' frep_nomSce ';'
+                            frep_heureDebut DELIMITED BY SIZE
+                            INTO WexportLine
+                          WRITE fexpTampon FROM WexportLine
+                        END-IF
+                      ELSE
+                        MOVE 1 TO Wfin
+                      END-IF
+                    END-READ
+                  END-PERFORM
+                 END-START
+                 COMPUTE Wcount = Wcount + 1
+              END-PERFORM
+              CLOSE fexport
+              DISPLAY 'Programmation exportée dans ', WexportFile
+          END-START
+          CLOSE frepresentations.
+
 
        SUPPRIMER_REPRESENTATION.
               OPEN I-O frepresentations
@@ -1744,6 +2294,10 @@ PROCEDURE DIVISION.
                     MOVE nomGr TO frep_nomGr
                    DISPLAY 'Représentation supprimée'
                    DISPLAY frep_nomGr
+                   STRING 'SUPPRIMER_REPRESENTATION frep_nomGr=' nomGr
+                     ' frep_dateA=' frep_dateA ' frep_jour=' frep_jour
+                     DELIMITED BY SIZE INTO WauditCible
+                   PERFORM ENREGISTRER_AUDIT
                     START frepresentations,
                     KEY = frep_nomGr
                       INVALID KEY
@@ -1781,6 +2335,13 @@ PROCEDURE DIVISION.
              INVALID KEY
                DISPLAY 'La représentation n existe pas'
              NOT INVALID KEY
+                MOVE 9 TO WnbJoursAff
+                OPEN INPUT feditions
+                MOVE frep_dateA TO fe_dateA
+                READ feditions
+                  NOT INVALID KEY MOVE fe_nbJours TO WnbJoursAff
+                END-READ
+                CLOSE feditions
                 PERFORM WITH TEST AFTER UNTIL choixModifReserv < 1
                    DISPLAY ' _____* Modification représentation *____'
                    DISPLAY '| Quitter                   :           0|'
@@ -1793,19 +2354,23 @@ PROCEDURE DIVISION.
                    DISPLAY 'Faites un choix : ' WITH NO ADVANCING
                    ACCEPT  choixModifReserv
                    EVALUATE  choixModifReserv
-                   WHEN 1 
-                      PERFORM WITH TEST AFTER UNTIL frep_jour >= 01 AND frep_jour <= 03
-                         DISPLAY 'Indiquer le jour (1, 2, 3) : '
+                   WHEN 1
+                      PERFORM WITH TEST AFTER UNTIL frep_jour >= 01 AND frep_jour <= WnbJoursAff
+                         DISPLAY 'Indiquer le jour (1 à ', WnbJoursAff, ') : '
                          WITH NO ADVANCING
                          ACCEPT frep_jour
-                         REWRITE frepTampon 
-                            INVALID KEY 
+                         REWRITE frepTampon
+                            INVALID KEY
                             DISPLAY "*** ERREUR INTERNE (rewrite)"
                             NOT INVALID KEY
                             DISPLAY "ok."
+                            STRING 'MODIFIER_REPRESENTATION frep_nomGr='
+                              frep_nomGr ' frep_dateA=' frep_dateA
+                              DELIMITED BY SIZE INTO WauditCible
+                            PERFORM ENREGISTRER_AUDIT
                          END-REWRITE
-                      END-PERFORM 
-                   WHEN 2 
+                      END-PERFORM
+                   WHEN 2
                       PERFORM WITH TEST AFTER UNTIL frep_heureDebut >= 0000 
                        AND frep_heureDebut <2400
                        DISPLAY frep_heureDebut
@@ -1817,19 +2382,26 @@ PROCEDURE DIVISION.
                          DISPLAY frep_jour
                          DISPLAY frep_heureDebut
                          REWRITE frepTampon
-                            INVALID KEY 
+                            INVALID KEY
                             DISPLAY "*** ERREUR INTERNE (rewrite)"
                             NOT INVALID KEY
                             DISPLAY "ok."
+                            STRING 'MODIFIER_REPRESENTATION frep_nomGr='
+                              frep_nomGr ' frep_dateA=' frep_dateA
+                              DELIMITED BY SIZE INTO WauditCible
+                            PERFORM ENREGISTRER_AUDIT
                          END-REWRITE
-                      END-PERFORM 
-                   WHEN 3 
+                      END-PERFORM
+                   WHEN 3
                      MOVE 0 TO Wtrouve
                      PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
                       DISPLAY 'Indiquer le nom du groupe : '
                       WITH NO ADVANCING
                             ACCEPT frep_nomGr
+                     MOVE frep_nomGr TO nomGr
+                     OPEN INPUT fgroupes
                      PERFORM VERIF_NOM_GROUPE
+                     CLOSE fgroupes
                      END-PERFORM
                    WHEN 4 
                       PERFORM WITH TEST AFTER UNTIL frep_cachet > 0
@@ -1839,7 +2411,15 @@ PROCEDURE DIVISION.
                          DISPLAY 'Indiquer le nouveau cachet : '
                          WITH NO ADVANCING
                          ACCEPT frep_nbPersonneMax
-                         REWRITE frepTampon END-REWRITE
+                         REWRITE frepTampon
+                            INVALID KEY
+                            DISPLAY "*** ERREUR INTERNE (rewrite)"
+                            NOT INVALID KEY
+                            STRING 'MODIFIER_REPRESENTATION frep_nomGr='
+                              frep_nomGr ' frep_dateA=' frep_dateA
+                              DELIMITED BY SIZE INTO WauditCible
+                            PERFORM ENREGISTRER_AUDIT
+                         END-REWRITE
                       END-PERFORM
                    END-EVALUATE
                 END-PERFORM
@@ -1931,10 +2511,13 @@ PROCEDURE DIVISION.
               CLOSE feditions
 
             DELETE fscenes RECORD
-            INVALID KEY 
+            INVALID KEY
               DISPLAY "Impossible de supprimer "
-            NOT INVALID KEY 
-              DISPLAY "Supprimer"  
+            NOT INVALID KEY
+              DISPLAY "Supprimer"
+              STRING 'SUPPRIMER_SCENE fs_nomSce=' fs_nomSce
+                ' fs_dateA=' fs_dateA DELIMITED BY SIZE INTO WauditCible
+              PERFORM ENREGISTRER_AUDIT
         END-IF
        END-IF
        CLOSE fscenes. 
@@ -1990,11 +2573,15 @@ PROCEDURE DIVISION.
                 DISPLAY "Attention saisir une valeur correcte"
               END-IF
            END-PERFORM   
-           REWRITE fscTampon  
+           REWRITE fscTampon
             INVALID KEY DISPLAY 'Scène non enregistré'
-            NOT INVALID KEY DISPLAY 'Scene enregistré'
-           END-REWRITE 
- 
+            NOT INVALID KEY
+              DISPLAY 'Scene enregistré'
+              STRING 'MODIFIER_SCENE fs_nomSce=' fs_nomSce
+                ' fs_dateA=' fs_dateA DELIMITED BY SIZE INTO WauditCible
+              PERFORM ENREGISTRER_AUDIT
+           END-REWRITE
+
            PERFORM AFFICHER_SCENES
         END-IF 
        CLOSE fscenes.
@@ -2131,10 +2718,14 @@ PROCEDURE DIVISION.
          PERFORM INIT_SCENE_COUT
          *> Apres modification on ajoute la scene 
 
-          WRITE fscTampon  
+          WRITE fscTampon
             INVALID KEY DISPLAY 'Scène non enregistré'
-            *> Si la scene abin été renregistré 
-            NOT INVALID KEY DISPLAY 'Scene enregistré'
+            *> Si la scene abin été renregistré
+            NOT INVALID KEY
+              DISPLAY 'Scene enregistré'
+              STRING 'AJOUT_SCENES fs_nomSce=' fs_nomSce
+                ' fs_dateA=' fs_dateA DELIMITED BY SIZE INTO WauditCible
+              PERFORM ENREGISTRER_AUDIT
               *> On initialise les variables temporaires
               MOVE 0 TO WnbScene
               MOVE 0 TO WCouTemp
@@ -2223,7 +2814,7 @@ PROCEDURE DIVISION.
 
        GESTION_EDITIONS.
        PERFORM WITH TEST AFTER UNTIL choix=0
-         PERFORM WITH TEST AFTER UNTIL choix<9                 
+         PERFORM WITH TEST AFTER UNTIL choix<10
            DISPLAY "  _______________* Menu *_________________ "
            DISPLAY " |Afficher les éditions :                1|"
            DISPLAY " |Ajout d'une éditions :                 2|"
@@ -2231,6 +2822,9 @@ PROCEDURE DIVISION.
            DISPLAY " |Afficher le résultat d'une édition :   4|"
            DISPLAY " |Afficher le cout des scènes :          5|"
            DISPLAY " |Afficher cout des artistes :           6|"
+           DISPLAY " |Tendance financière multi-éditions :   7|"
+           DISPLAY " |Vérifier l'édition :                   8|"
+           DISPLAY " |Vérifier la capacité d'un jour :       9|"
            DISPLAY " |Quitter :                              0|"
            DISPLAY " |________________________________________|"
            DISPLAY 'Faites un choix : ' WITH NO ADVANCING
@@ -2242,6 +2836,9 @@ PROCEDURE DIVISION.
              WHEN 4 PERFORM AFFICHAGE_RESULTAT_EDITION
              WHEN 5 PERFORM AFFICHAGE_COUT_SCENES
              WHEN 6 PERFORM AFFICHAGE_COUT_ARTISTES
+             WHEN 7 PERFORM AFFICHAGE_TENDANCE_EDITIONS
+             WHEN 8 PERFORM VERIFIER_EDITION_BATCH
+             WHEN 9 PERFORM AFFICHER_CAPACITE_JOUR
            END-EVALUATE
          END-PERFORM
        END-PERFORM.
@@ -2267,9 +2864,10 @@ PROCEDURE DIVISION.
              DISPLAY "Capacité : ",fe_capacite
              DISPLAY "Nombre de scènes : ",fe_nbScene
              DISPLAY "Nombre d'artistes : ",fe_nbArtiste
-             DISPLAY "Nombre de réservation jour 1 : ",fe_nbResaJourUn
-             DISPLAY "Nombre de réservation jour 2 : ",fe_nbResaJourDeux
-             DISPLAY "Nombre de réservation jour 2 : ",fe_nbResaJourTrois
+             PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > fe_nbJours
+               DISPLAY "Nombre de réservation jour ", WjIdx, " : ",
+               fe_nbResaJour(WjIdx)
+             END-PERFORM
              DISPLAY "Benefice final : ",fe_Ca," euros"
              DISPLAY "Coût total des scènes  : ",fe_coutScenes
              DISPLAY "Coût total des artistes : ",fe_coutArtistes.
@@ -2299,15 +2897,23 @@ PROCEDURE DIVISION.
 
            MOVE 0 TO fe_nbScene
            MOVE 0 TO fe_nbArtiste
-           MOVE 0 TO fe_nbResaJourUn
-           MOVE 0 TO fe_nbResaJourDeux
-           MOVE 0 TO fe_nbResaJourTrois
+           PERFORM WITH TEST AFTER UNTIL fe_nbJours > 0 AND fe_nbJours < 10
+             DISPLAY "Indiquer le nombre de jours de l'édition : "
+             WITH NO ADVANCING
+             ACCEPT fe_nbJours
+           END-PERFORM
+           PERFORM VARYING WjIdx FROM 1 BY 1 UNTIL WjIdx > 9
+             MOVE 0 TO fe_nbResaJour(WjIdx)
+           END-PERFORM
            MOVE 0 TO fe_Ca
            MOVE 0 TO fe_coutScenes
            MOVE 0 TO fe_coutArtistes
            MOVE fe_dateA TO fp_dateA
            PERFORM GENERER_PASS
            WRITE fedTampon
+           STRING 'AJOUT_EDITIONS fe_dateA=' fe_dateA
+             DELIMITED BY SIZE INTO WauditCible
+           PERFORM ENREGISTRER_AUDIT
            MOVE 1 TO Wtrouve
         NOT INVALID KEY
            DISPLAY "Il y a déjà une édition enregistrée pour cette date."
@@ -2338,11 +2944,14 @@ PROCEDURE DIVISION.
              END-IF
            END-PERFORM
            REWRITE fedTampon
+           STRING 'MODIFIER_CAPACITE fe_dateA=' fe_dateA
+             DELIMITED BY SIZE INTO WauditCible
+           PERFORM ENREGISTRER_AUDIT
            MOVE 1 to Wtrouve
          END-READ
        END-PERFORM
        CLOSE feditions.
-       
+
        VERIF_EDITION.
        READ feditions
        INVALID KEY 
@@ -2463,6 +3072,212 @@ PROCEDURE DIVISION.
        END-READ
        CLOSE feditions.
 
+      *> Tableau de tendance financière sur toutes les éditions,
+      *> construit sur le même balayage complet que MOY_NB_ARTISTE.
+       AFFICHAGE_TENDANCE_EDITIONS.
+       DISPLAY "___________* Tendance financière multi-éditions *__________"
+       DISPLAY "|Année|Chiffre d''affaires|Cout scènes|Cout artistes|Marge|"
+       OPEN INPUT feditions
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin=1
+         READ feditions NEXT
+           AT END
+             MOVE 1 TO Wfin
+           NOT AT END
+             COMPUTE WMarge = fe_Ca - fe_coutScenes - fe_coutArtistes
+             DISPLAY "|",fe_dateA,"|",fe_Ca,"|",fe_coutScenes,"|",
+               fe_coutArtistes,"|",WMarge,"|"
+         END-READ
+       END-PERFORM
+       DISPLAY "_____________________________________________________________"
+       CLOSE feditions.
+
+      *> Recalcule depuis zéro les compteurs par jour et le chiffre
+      *> d'affaires d'une édition à partir des réservations réelles
+      *> (freservations), et compare au feditions incrémental pour
+      *> repérer une dérive (écritures partielles, annulations...).
+       VERIFIER_EDITION_BATCH.
+       DISPLAY "Choisissez l'édition à vérifier : "
+       PERFORM AFFICHAGE_ANNEES_EDITIONS
+       DISPLAY "Edition : " WITH NO ADVANCING
+       ACCEPT fe_dateA
+       OPEN I-O feditions
+       READ feditions
+         INVALID KEY
+           DISPLAY "Pas d'édition à cette date."
+         NOT INVALID KEY
+           PERFORM VARYING WrecalcIdx FROM 1 BY 1 UNTIL WrecalcIdx > 9
+             MOVE 0 TO WrecalcJour(WrecalcIdx)
+           END-PERFORM
+           MOVE 0 TO WrecalcCa
+           PERFORM CALCULER_PASS_COMPLET
+
+           MOVE fe_dateA TO dateA
+           OPEN INPUT freservations
+           MOVE fe_dateA TO fres_dateA
+           MOVE 0 TO Wfin
+           START freservations, KEY = fres_dateA
+             INVALID KEY
+               DISPLAY "Aucune réservation pour cette édition."
+             NOT INVALID KEY
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ freservations NEXT RECORD
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                   IF fres_dateA = dateA THEN
+                     MOVE fres_nomPa TO fp_nomPa
+                     MOVE fres_dateA TO fp_dateA
+                     OPEN INPUT fpass
+                     READ fpass
+                       INVALID KEY MOVE 0 TO fp_prix
+                     END-READ
+                     CLOSE fpass
+                     COMPUTE WrecalcCa = WrecalcCa + fp_prix
+                     MOVE fres_nomPa TO WpassCode
+                     PERFORM VERIF_PASS_CODE_VALIDE
+                     IF WpassValide = 0 THEN
+                       DISPLAY "Anomalie: fres_id=", fres_id,
+                         " porte un code de pass invalide (", fres_nomPa,
+                         "), ignoré pour le comptage par jour."
+                     ELSE
+                     IF fres_nomPa = WpassFull THEN
+                       PERFORM VARYING WrecalcIdx FROM 1 BY 1
+                           UNTIL WrecalcIdx > fe_nbJours
+                         COMPUTE WrecalcJour(WrecalcIdx) =
+                           WrecalcJour(WrecalcIdx) + 1
+                       END-PERFORM
+                     ELSE
+                       COMPUTE WrecalcJour(fres_nomPa) =
+                         WrecalcJour(fres_nomPa) + 1
+                     END-IF
+                     END-IF
+                   ELSE
+                     MOVE 1 TO Wfin
+                   END-IF
+                 END-READ
+               END-PERFORM
+           END-START
+           CLOSE freservations
+
+           MOVE 0 TO WecartTrouve
+           PERFORM VARYING WrecalcIdx FROM 1 BY 1 UNTIL WrecalcIdx > fe_nbJours
+             IF WrecalcJour(WrecalcIdx) NOT = fe_nbResaJour(WrecalcIdx) THEN
+               DISPLAY "Ecart jour ", WrecalcIdx, " : feditions=",
+                 fe_nbResaJour(WrecalcIdx), " réel=",
+                 WrecalcJour(WrecalcIdx)
+               MOVE 1 TO WecartTrouve
+             END-IF
+           END-PERFORM
+           IF WrecalcCa NOT = fe_Ca THEN
+             DISPLAY "Ecart chiffre d'affaires : feditions=", fe_Ca,
+               " réel=", WrecalcCa
+             MOVE 1 TO WecartTrouve
+           END-IF
+
+           IF WecartTrouve = 0 THEN
+             DISPLAY "Edition cohérente, aucun écart détecté."
+           ELSE
+             DISPLAY "Voulez-vous corriger l'édition avec les valeurs "
+             "réelles ? (1 oui, 0 non) : " WITH NO ADVANCING
+             ACCEPT choix
+             IF choix = 1 THEN
+               PERFORM VARYING WrecalcIdx FROM 1 BY 1
+                   UNTIL WrecalcIdx > fe_nbJours
+                 MOVE WrecalcJour(WrecalcIdx) TO fe_nbResaJour(WrecalcIdx)
+               END-PERFORM
+               MOVE WrecalcCa TO fe_Ca
+               REWRITE fedTampon
+                 INVALID KEY
+                   DISPLAY "Impossible de corriger l'édition"
+                 NOT INVALID KEY
+                   DISPLAY "Edition corrigée"
+                   STRING 'VERIFIER_EDITION_BATCH fe_dateA=' fe_dateA
+                     DELIMITED BY SIZE INTO WauditCible
+                   PERFORM ENREGISTRER_AUDIT
+               END-REWRITE
+             END-IF
+           END-IF
+       END-READ
+       CLOSE feditions.
+
+      *> Pour une édition et un jour donnés, confronte la capacité
+      *> programmée (somme des frep_nbPersonneMax des représentations
+      *> de ce jour, et capacité des scènes utilisées) aux réservations
+      *> réellement vendues, pour repérer un sur- ou sous-booking avant
+      *> le jour J.
+       AFFICHER_CAPACITE_JOUR.
+       DISPLAY "Choisissez l'édition : "
+       PERFORM AFFICHAGE_ANNEES_EDITIONS
+       DISPLAY "Edition : " WITH NO ADVANCING
+       ACCEPT fe_dateA
+       OPEN INPUT feditions
+       READ feditions
+         INVALID KEY
+           DISPLAY "Pas d'édition à cette date."
+         NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL WjourChoisi > 0 AND
+               WjourChoisi <= fe_nbJours
+             DISPLAY "Indiquer le jour (1 à ", fe_nbJours, ") : "
+             WITH NO ADVANCING
+             ACCEPT WjourChoisi
+           END-PERFORM
+
+           MOVE 0 TO WsommeMax
+           MOVE fe_dateA TO dateA
+           OPEN INPUT frepresentations
+           OPEN INPUT fscenes
+           MOVE fe_dateA TO frep_dateA
+           MOVE 0 TO Wfin
+           START frepresentations, KEY = frep_dateA
+             INVALID KEY
+               DISPLAY "Aucune représentation programmée cette édition."
+             NOT INVALID KEY
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ frepresentations NEXT RECORD
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                   IF frep_dateA = dateA THEN
+                     IF frep_jour = WjourChoisi THEN
+                       DISPLAY "Représentation : ", frep_nomGr,
+                         " sur ", frep_nomSce, " (cap. ",
+                         frep_nbPersonneMax, ")"
+                       MOVE frep_nomSce TO fs_nomSce
+                       MOVE frep_dateA TO fs_dateA
+                       READ fscenes
+                         INVALID KEY
+                           DISPLAY "  (scène ", frep_nomSce,
+                             " : capacité inconnue)"
+                         NOT INVALID KEY
+                           DISPLAY "  Capacité de la scène ", fs_nomSce,
+                             " : ", fs_capacite
+                       END-READ
+                       COMPUTE WsommeMax = WsommeMax +
+                         frep_nbPersonneMax
+                     END-IF
+                   ELSE
+                     MOVE 1 TO Wfin
+                   END-IF
+                 END-READ
+               END-PERFORM
+           END-START
+           CLOSE frepresentations
+           CLOSE fscenes
+
+           DISPLAY "Capacité totale programmée ce jour  : ", WsommeMax
+           DISPLAY "Capacité de l'édition                : ", fe_capacite
+           DISPLAY "Réservations vendues ce jour          : ",
+             fe_nbResaJour(WjourChoisi)
+           IF WsommeMax > fe_capacite THEN
+             DISPLAY "Alerte : capacité programmée au-delà de la "
+             "capacité de l'édition."
+           END-IF
+           IF fe_nbResaJour(WjourChoisi) > WsommeMax THEN
+             DISPLAY "Alerte : plus de réservations vendues que de "
+             "places programmées ce jour."
+           END-IF
+       END-READ
+       CLOSE feditions.
+
        RESET_EDITION.
       *>Supprime les représentations
       *>Supprime les scènes
@@ -2492,6 +3307,14 @@ PROCEDURE DIVISION.
              OPEN OUTPUT fpass
              OPEN OUTPUT freservations
              OPEN OUTPUT fincrements
+             OPEN OUTPUT fwaitlist
+             CLOSE fwaitlist
+             OPEN OUTPUT faudit
+             CLOSE faudit
+             OPEN OUTPUT fiWaitlist
+             MOVE 0 TO fiw_idListe
+             WRITE fiwTampon END-WRITE
+             CLOSE fiWaitlist
 
              MOVE "ScèneA" TO fs_nomSce
              MOVE 2015 TO fs_dateA
@@ -2785,9 +3608,10 @@ PROCEDURE DIVISION.
              MOVE 30 TO fe_capacite
              MOVE 6 TO fe_nbArtiste
              MOVE 3 TO fe_NbScene
-             MOVE 3 TO fe_nbResaJourUn
-             MOVE 3 TO fe_nbResaJourDeux
-             MOVE 3 TO fe_nbResaJourTrois
+             MOVE 3 TO fe_nbJours
+             MOVE 3 TO fe_nbResaJour(1)
+             MOVE 3 TO fe_nbResaJour(2)
+             MOVE 3 TO fe_nbResaJour(3)
              MOVE 450 TO fe_resultat
              MOVE 12000 TO fe_coutScenes
              MOVE 72000 TO fe_coutArtistes
@@ -2799,9 +3623,10 @@ PROCEDURE DIVISION.
              MOVE 20 TO fe_capacite
              MOVE 6 TO fe_nbArtiste
              MOVE 3 TO fe_NbScene
-             MOVE 20 TO fe_nbResaJourUn
-             MOVE 19 TO fe_nbResaJourDeux
-             MOVE 1 TO fe_nbResaJourTrois
+             MOVE 3 TO fe_nbJours
+             MOVE 20 TO fe_nbResaJour(1)
+             MOVE 19 TO fe_nbResaJour(2)
+             MOVE 1 TO fe_nbResaJour(3)
              MOVE 450 TO fe_resultat
              MOVE 2000 TO fe_coutScenes
              MOVE 72000 TO fe_coutArtistes
@@ -2813,9 +3638,10 @@ PROCEDURE DIVISION.
              MOVE 30 TO fe_capacite
              MOVE 6 TO fe_nbArtiste
              MOVE 3 TO fe_NbScene
-             MOVE 0 TO fe_nbResaJourUn
-             MOVE 0 TO fe_nbResaJourDeux
-             MOVE 0 TO fe_nbResaJourTrois
+             MOVE 3 TO fe_nbJours
+             MOVE 0 TO fe_nbResaJour(1)
+             MOVE 0 TO fe_nbResaJour(2)
+             MOVE 0 TO fe_nbResaJour(3)
              MOVE 450 TO fe_resultat
              MOVE 2000 TO fe_coutScenes
              MOVE 72000 TO fe_coutArtistes
@@ -2838,16 +3664,6 @@ PROCEDURE DIVISION.
              MOVE 70 TO fp_prix
              WRITE fpassTampon END-WRITE
              
-             MOVE 12 TO fp_nomPa
-             MOVE 2015 TO fp_dateA
-             MOVE 100 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
-             MOVE 23 TO fp_nomPa
-             MOVE 2015 TO fp_dateA
-             MOVE 130 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
              MOVE 123 TO fp_nomPa
              MOVE 2015 TO fp_dateA
              MOVE 170 TO fp_prix
@@ -2868,16 +3684,6 @@ PROCEDURE DIVISION.
              MOVE 70 TO fp_prix
              WRITE fpassTampon END-WRITE
              
-             MOVE 12 TO fp_nomPa
-             MOVE 2016 TO fp_dateA
-             MOVE 100 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
-             MOVE 23 TO fp_nomPa
-             MOVE 2016 TO fp_dateA
-             MOVE 130 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
              MOVE 123 TO fp_nomPa
              MOVE 2016 TO fp_dateA
              MOVE 170 TO fp_prix
@@ -2898,16 +3704,6 @@ PROCEDURE DIVISION.
              MOVE 70 TO fp_prix
              WRITE fpassTampon END-WRITE
              
-             MOVE 12 TO fp_nomPa
-             MOVE 2017 TO fp_dateA
-             MOVE 100 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
-             MOVE 23 TO fp_nomPa
-             MOVE 2017 TO fp_dateA
-             MOVE 130 TO fp_prix
-             WRITE fpassTampon END-WRITE
-             
              MOVE 123 TO fp_nomPa
              MOVE 2017 TO fp_dateA
              MOVE 170 TO fp_prix
